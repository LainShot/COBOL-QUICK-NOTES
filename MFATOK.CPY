@@ -0,0 +1,18 @@
+000100*
+000110*    MFATOK.CPY
+000120*
+000130*    PARAMETER BLOCK PASSED TO THE MFA_CHECK SUBPROGRAM TO VALIDATE
+000140*    A ONE-TIME PASSCODE AGAINST THE SITE TOKEN-VALIDATION SERVICE.
+000150*
+000160*    MODIFICATION HISTORY
+000170*    DATE       BY    DESCRIPTION
+000180*    ---------- ----- --------------------------------------------
+000190*    2026-08-09 DLH   ORIGINAL.
+000200*
+000210 01  MFA-CHECK-PARMS.
+000220     05  MFA-USERNAME                  PIC X(32).
+000230     05  MFA-OTP-CODE                  PIC X(06).
+000240     05  MFA-RESULT-CODE               PIC 9(02).
+000250         88  MFA-OTP-VALID                 VALUE 00.
+000260         88  MFA-OTP-INVALID               VALUE 10.
+000270         88  MFA-OTP-EXPIRED                VALUE 20.
