@@ -0,0 +1,20 @@
+000100*
+000110*    STATUSCD.CPY
+000120*
+000130*    SIGN-ON STATUS CODE, RETURNED BY LOGIN_FORM TO ITS CALLER AND
+000140*    PASSED BETWEEN LOGIN_FORM AND ITS SUPPORTING SUBPROGRAMS SO THAT
+000150*    EVERY PROGRAM IN THE SIGN-ON SUITE AGREES ON THE MEANING OF EACH
+000160*    CODE.
+000170*
+000180*    MODIFICATION HISTORY
+000190*    DATE       BY    DESCRIPTION
+000200*    ---------- ----- --------------------------------------------
+000210*    2026-08-09 DLH   ORIGINAL.
+000220*
+000230 01  SIGNON-STATUS-CODE               PIC 9(02).
+000240     88  SIGNON-SUCCESS                   VALUE 00.
+000250     88  SIGNON-BAD-PASSWORD              VALUE 10.
+000260     88  SIGNON-UNKNOWN-USER              VALUE 20.
+000270     88  SIGNON-ACCOUNT-LOCKED            VALUE 30.
+000280     88  SIGNON-PASSWORD-EXPIRED           VALUE 40.
+000290     88  SIGNON-MFA-FAILED                VALUE 50.
