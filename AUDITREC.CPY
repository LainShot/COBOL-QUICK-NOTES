@@ -0,0 +1,23 @@
+000100*
+000110*    AUDITREC.CPY
+000120*
+000130*    SIGN-ON AUDIT TRAIL RECORD.  ONE RECORD IS WRITTEN FOR EVERY
+000140*    SIGN-ON ATTEMPT, SUCCESSFUL OR NOT.  FILE IS A SEQUENTIAL
+000150*    APPEND-ONLY LOG; RETENTION/PURGE IS HANDLED BY THE NIGHTLY
+000160*    ACCT_UNLOCK CYCLE.
+000170*
+000180*    MODIFICATION HISTORY
+000190*    DATE       BY    DESCRIPTION
+000200*    ---------- ----- --------------------------------------------
+000210*    2026-08-09 DLH   ORIGINAL.
+000220*
+000230 01  AUDIT-RECORD.
+000240     05  AUD-USERNAME                  PIC X(32).
+000250     05  AUD-ATTEMPT-DATE              PIC 9(08).
+000260     05  AUD-ATTEMPT-TIME              PIC 9(08).
+000270     05  AUD-OUTCOME                   PIC X(01).
+000280         88  AUD-SUCCESS                   VALUE "S".
+000290         88  AUD-FAILURE                   VALUE "F".
+000300     05  AUD-REASON-CODE                PIC 9(02).
+000310     05  AUD-TERMINAL-ID                PIC X(16).
+000320     05  FILLER                         PIC X(09).
