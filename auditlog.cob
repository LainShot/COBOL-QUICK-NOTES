@@ -0,0 +1,109 @@
+000100*
+000110*    AUDITLOG.COB
+000120*
+000130*    PROGRAM-ID: AUDIT_LOG
+000140*
+000150*    PURPOSE:    APPENDS ONE RECORD TO THE SIGN-ON AUDIT TRAIL FOR
+000160*                EVERY SIGN-ON ATTEMPT LOGIN_FORM PROCESSES, WHETHER
+000170*                IT SUCCEEDED OR NOT.  THE TERMINAL/SESSION ID IS
+000180*                PULLED FROM THE RUNTIME ENVIRONMENT RATHER THAN
+000190*                PASSED BY THE CALLER SO EVERY CALLER GETS IT FOR
+000200*                FREE.
+000210*
+000220*    LINKAGE:    AL-USERNAME       USERNAME THAT ATTEMPTED SIGN-ON.
+000230*                AL-OUTCOME        "S" SUCCESS, "F" FAILURE.
+000240*                AL-REASON-CODE    SIGNON-STATUS-CODE FOR THE
+000250*                                  ATTEMPT - SEE STATUSCD.CPY.
+000260*
+000270*    MODIFICATION HISTORY
+000280*    DATE       BY    DESCRIPTION
+000290*    ---------- ----- --------------------------------------------
+000300*    2026-08-09 DLH   ORIGINAL.
+000310*
+000320  IDENTIFICATION DIVISION.
+000330  PROGRAM-ID. AUDIT_LOG.
+000340  AUTHOR. D L HOLLOWAY.
+000350  INSTALLATION. SIGN-ON SERVICES.
+000360  DATE-WRITTEN. 2026-08-09.
+000370  DATE-COMPILED.
+000380*
+000390  ENVIRONMENT DIVISION.
+000400  INPUT-OUTPUT SECTION.
+000410  FILE-CONTROL.
+000420      SELECT AUDIT-FILE ASSIGN TO "AUDITLOG"
+000430          ORGANIZATION LINE SEQUENTIAL
+000440          FILE STATUS WS-AUDIT-FILE-STATUS.
+000450*
+000460  DATA DIVISION.
+000470  FILE SECTION.
+000480  FD  AUDIT-FILE.
+000490      COPY AUDITREC.CPY.
+000500*
+000510  WORKING-STORAGE SECTION.
+000520*
+000530  01  WS-AUDIT-FILE-STATUS      PIC X(02).
+000540      88  WS-AUDIT-FILE-OK          VALUE "00".
+000550  01  WS-CURRENT-DATE           PIC 9(08).
+000560  01  WS-CURRENT-TIME           PIC 9(08).
+000570*
+000580  LINKAGE SECTION.
+000590*
+000600  01  AL-USERNAME               PIC X(32).
+000610  01  AL-OUTCOME                PIC X(01).
+000620  01  AL-REASON-CODE            PIC 9(02).
+000630*
+000640  PROCEDURE DIVISION USING AL-USERNAME AL-OUTCOME AL-REASON-CODE.
+000650*
+000660  0000-MAINLINE.
+000670      PERFORM 1000-BUILD-AUDIT-RECORD
+000680          THRU 1000-EXIT.
+000690      PERFORM 2000-WRITE-AUDIT-RECORD
+000700          THRU 2000-EXIT.
+000710      GOBACK.
+000720*
+000730*--------------------------------------------------------------*
+000740*    1000-BUILD-AUDIT-RECORD
+000750*--------------------------------------------------------------*
+000760  1000-BUILD-AUDIT-RECORD.
+000770      ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD.
+000780      ACCEPT WS-CURRENT-TIME FROM TIME.
+000790      MOVE AL-USERNAME TO AUD-USERNAME.
+000800      MOVE WS-CURRENT-DATE TO AUD-ATTEMPT-DATE.
+000810      MOVE WS-CURRENT-TIME TO AUD-ATTEMPT-TIME.
+000820      MOVE AL-OUTCOME TO AUD-OUTCOME.
+000830      MOVE AL-REASON-CODE TO AUD-REASON-CODE.
+000840      PERFORM 1100-GET-TERMINAL-ID
+000850          THRU 1100-EXIT.
+000860  1000-EXIT.
+000870      EXIT.
+000880*
+000890*--------------------------------------------------------------*
+000900*    1100-GET-TERMINAL-ID - PULLS THE LOGICAL TERMINAL/SESSION
+000910*    NAME FROM THE RUNTIME ENVIRONMENT, IF ONE IS AVAILABLE.
+000920*--------------------------------------------------------------*
+000930  1100-GET-TERMINAL-ID.
+000940      MOVE SPACES TO AUD-TERMINAL-ID.
+000950      DISPLAY "SYS$REM_ID" UPON ENVIRONMENT-NAME.
+000960      ACCEPT AUD-TERMINAL-ID FROM ENVIRONMENT-VALUE
+000970          ON EXCEPTION
+000980              MOVE "UNKNOWN" TO AUD-TERMINAL-ID
+000990      END-ACCEPT.
+001000  1100-EXIT.
+001010      EXIT.
+001020*
+001030*--------------------------------------------------------------*
+001040*    2000-WRITE-AUDIT-RECORD - OPEN EXTEND (CREATING THE FILE ON
+001050*    THE FIRST CALL OF THE DAY IF IT IS NOT THERE YET), WRITE,
+001060*    AND CLOSE SO EVERY ATTEMPT IS FLUSHED TO DISK IMMEDIATELY.
+001070*--------------------------------------------------------------*
+001080  2000-WRITE-AUDIT-RECORD.
+001090      OPEN EXTEND AUDIT-FILE.
+001100      IF NOT WS-AUDIT-FILE-OK
+001110          OPEN OUTPUT AUDIT-FILE
+001120      END-IF.
+001130      WRITE AUDIT-RECORD.
+001140      CLOSE AUDIT-FILE.
+001150  2000-EXIT.
+001160      EXIT.
+001170*
+001180  END PROGRAM AUDIT_LOG.
