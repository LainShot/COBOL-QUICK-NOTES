@@ -0,0 +1,88 @@
+000100*
+000110*    MFACHK.COB
+000120*
+000130*    PROGRAM-ID: MFA_CHECK
+000140*
+000150*    PURPOSE:    VALIDATES A ONE-TIME PASSCODE ENTERED ON THE
+000160*                LOGIN_FORM SCREEN.  THIS SHOP'S TOKEN SERVICE IS
+000170*                REACHED THROUGH THE OTPSVC LOGICAL NAME; THE CALL
+000180*                CONVENTION AND RETURN CODES ARE ISOLATED HERE SO
+000190*                LOGIN_FORM DOES NOT HAVE TO KNOW HOW THE TOKEN
+000200*                SERVICE WORKS, ONLY WHETHER THE CODE WAS GOOD.
+000210*
+000220*    LINKAGE:    MFA-CHECK-PARMS - SEE MFATOK.CPY.
+000230*
+000240*    MODIFICATION HISTORY
+000250*    DATE       BY    DESCRIPTION
+000260*    ---------- ----- --------------------------------------------
+000270*    2026-08-09 DLH   ORIGINAL.
+000280*
+000290  IDENTIFICATION DIVISION.
+000300  PROGRAM-ID. MFA_CHECK.
+000310  AUTHOR. D L HOLLOWAY.
+000320  INSTALLATION. SIGN-ON SERVICES.
+000330  DATE-WRITTEN. 2026-08-09.
+000340  DATE-COMPILED.
+000350*
+000360  ENVIRONMENT DIVISION.
+000370*
+000380  DATA DIVISION.
+000390  WORKING-STORAGE SECTION.
+000400*
+000410  77  WS-OTP-LENGTH             PIC 9(02) COMP     VALUE 6.
+000420  01  WS-OTP-SERVICE-STATUS     PIC X(02).
+000430      88  WS-OTP-SERVICE-OK         VALUE "00".
+000440*
+000450  LINKAGE SECTION.
+000460*
+000470      COPY MFATOK.CPY.
+000480*
+000490  PROCEDURE DIVISION USING MFA-CHECK-PARMS.
+000500*
+000510  0000-MAINLINE.
+000520      PERFORM 1000-EDIT-OTP-CODE
+000530          THRU 1000-EXIT.
+000540      IF MFA-OTP-INVALID
+000550          GO TO 0000-EXIT.
+000560      PERFORM 2000-CALL-TOKEN-SERVICE
+000570          THRU 2000-EXIT.
+000580  0000-EXIT.
+000590      GOBACK.
+000600*
+000610*--------------------------------------------------------------*
+000620*    1000-EDIT-OTP-CODE - THE CODE MUST BE SIX DIGITS; ANYTHING
+000630*    ELSE IS REJECTED WITHOUT BOTHERING THE TOKEN SERVICE.
+000640*--------------------------------------------------------------*
+000650  1000-EDIT-OTP-CODE.
+000660      SET MFA-OTP-INVALID TO TRUE.
+000670      IF MFA-OTP-CODE IS NUMERIC
+000680          SET MFA-OTP-VALID TO TRUE
+000690      END-IF.
+000700  1000-EXIT.
+000710      EXIT.
+000720*
+000730*--------------------------------------------------------------*
+000740*    2000-CALL-TOKEN-SERVICE - HAND THE CODE TO THE SITE TOKEN-
+000750*    VALIDATION SERVICE AND TRANSLATE ITS ANSWER TO AN
+000760*    MFA-RESULT-CODE.
+000770*--------------------------------------------------------------*
+000780  2000-CALL-TOKEN-SERVICE.
+000790      CALL "OTPSVC" USING MFA-USERNAME MFA-OTP-CODE
+000800              WS-OTP-SERVICE-STATUS
+000810          ON EXCEPTION
+000815*    THE TOKEN SERVICE COULD NOT BE REACHED AT ALL - FAIL
+000817*    CLOSED RATHER THAN FALL INTO THE STATUS-CODE CHECK BELOW,
+000819*    WHICH WOULD BE TESTING A STALE VALUE LEFT BY SOME EARLIER
+000821*    CALL (MFA_CHECK IS NOT AN INITIAL PROGRAM).
+000823              SET MFA-OTP-INVALID TO TRUE
+000825              GO TO 2000-EXIT
+000830      END-CALL.
+000840      IF WS-OTP-SERVICE-OK
+000850          SET MFA-OTP-VALID TO TRUE
+000860      ELSE
+000870          SET MFA-OTP-INVALID TO TRUE
+000880      END-IF.
+000890  2000-EXIT.
+000900      EXIT.
+000910*
+000920  END PROGRAM MFA_CHECK.
