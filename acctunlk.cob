@@ -0,0 +1,229 @@
+000100*
+000110*    ACCTUNLK.COB
+000120*
+000130*    PROGRAM-ID: ACCT_UNLOCK
+000140*
+000150*    PURPOSE:    NIGHTLY MAINTENANCE OF THE SIGN-ON CREDENTIAL
+000160*                FILE AND THE SIGN-ON AUDIT TRAIL.  RUNS AS A STEP
+000170*                IN THE NIGHTLY CYCLE (SEE NIGHTBAT.JCL).  FOR
+000180*                EVERY LOCKED ACCOUNT WHOSE LOCK HAS AGED PAST
+000190*                WS-UNLOCK-AFTER-DAYS, CLEARS THE LOCK AND RESETS
+000200*                THE FAILED-ATTEMPT COUNT SO THE USER CAN TRY
+000210*                AGAIN WITHOUT A MANUAL OVERRIDE FROM OPERATIONS.
+000220*                THEN COPIES THE AUDIT TRAIL FORWARD, DROPPING ANY
+000230*                RECORD OLDER THAN WS-AUDIT-RETENTION-DAYS, TO A
+000240*                NEW GENERATION OF THE FILE THAT THE JCL CATALOGS
+000250*                IN PLACE OF THE OLD ONE.
+000260*
+000270*    MODIFICATION HISTORY
+000280*    DATE       BY    DESCRIPTION
+000290*    ---------- ----- --------------------------------------------
+000300*    2026-08-09 DLH   ORIGINAL - LOCKOUT SWEEP ONLY.
+000310*    2026-08-09 DLH   ADDED AUDIT TRAIL RETENTION PURGE.
+000320*
+000330  IDENTIFICATION DIVISION.
+000340  PROGRAM-ID. ACCT_UNLOCK.
+000350  AUTHOR. D L HOLLOWAY.
+000360  INSTALLATION. SIGN-ON SERVICES.
+000370  DATE-WRITTEN. 2026-08-09.
+000380  DATE-COMPILED.
+000390*
+000400  ENVIRONMENT DIVISION.
+000410  INPUT-OUTPUT SECTION.
+000420  FILE-CONTROL.
+000430      SELECT USER-FILE ASSIGN TO "USERFILE"
+000440          ORGANIZATION INDEXED
+000450          ACCESS MODE SEQUENTIAL
+000460          RECORD KEY USR-USERNAME
+000470          FILE STATUS WS-USER-FILE-STATUS.
+000480      SELECT AUDIT-FILE ASSIGN TO "AUDITLOG"
+000490          ORGANIZATION LINE SEQUENTIAL
+000500          FILE STATUS WS-AUDIT-FILE-STATUS.
+000510      SELECT AUDIT-PURGE-FILE ASSIGN TO "AUDITNEW"
+000520          ORGANIZATION LINE SEQUENTIAL
+000530          FILE STATUS WS-AUDIT-PURGE-STATUS.
+000540*
+000550  DATA DIVISION.
+000560  FILE SECTION.
+000570  FD  USER-FILE.
+000580      COPY USERREC.CPY.
+000590  FD  AUDIT-FILE.
+000600      COPY AUDITREC.CPY.
+000610  FD  AUDIT-PURGE-FILE.
+000615*    SIZED TO MATCH AUDITREC.CPY'S AUDIT-RECORD EXACTLY (76 BYTES)
+000617*    RATHER THAN A GUESSED ROUND NUMBER - SEE 4100-COPY-AUDIT-
+000619*    RECORD BELOW, WHICH WRITES FROM THAT RECORD.
+000620  01  AUDIT-PURGE-RECORD            PIC X(76).
+000630*
+000640  WORKING-STORAGE SECTION.
+000650*
+000660  77  WS-UNLOCK-AFTER-DAYS      PIC 9(04) COMP     VALUE 1.
+000670  77  WS-AUDIT-RETENTION-DAYS   PIC 9(04) COMP     VALUE 90.
+000680*
+000690  01  WS-USER-FILE-STATUS       PIC X(02).
+000700      88  WS-USER-FILE-OK           VALUE "00".
+000710      88  WS-USER-FILE-EOF          VALUE "10".
+000720*
+000730  01  WS-AUDIT-FILE-STATUS      PIC X(02).
+000735      88  WS-AUDIT-FILE-OK          VALUE "00".
+000740      88  WS-AUDIT-FILE-EOF         VALUE "10".
+000750*
+000760  01  WS-AUDIT-PURGE-STATUS     PIC X(02).
+000765      88  WS-AUDIT-PURGE-OK         VALUE "00".
+000770*
+000780  01  WS-CURRENT-DATE            PIC 9(08).
+000782  01  WS-CURRENT-DATE-INTEGER     PIC 9(07) COMP.
+000784  01  WS-UNLOCK-CUTOFF-DATE       PIC 9(08).
+000786  01  WS-AUDIT-CUTOFF-DATE        PIC 9(08).
+000790  01  WS-UNLOCKED-COUNT           PIC 9(06) COMP.
+000800  01  WS-RECORDS-READ-COUNT        PIC 9(06) COMP.
+000810  01  WS-AUDIT-READ-COUNT           PIC 9(06) COMP.
+000820  01  WS-AUDIT-KEPT-COUNT             PIC 9(06) COMP.
+000830  01  WS-AUDIT-PURGED-COUNT            PIC 9(06) COMP.
+000840*
+000850  PROCEDURE DIVISION.
+000860*
+000870  0000-MAINLINE.
+000880      PERFORM 1000-INITIALIZE
+000890          THRU 1000-EXIT.
+000900      PERFORM 2000-PROCESS-USER-FILE
+000910          THRU 2000-EXIT
+000920          UNTIL WS-USER-FILE-EOF.
+000930      PERFORM 4000-PURGE-AUDIT-TRAIL
+000940          THRU 4000-EXIT.
+000950      PERFORM 9000-TERMINATE
+000960          THRU 9000-EXIT.
+000970      GOBACK.
+000980*
+000990*--------------------------------------------------------------*
+001000*    1000-INITIALIZE
+001010*--------------------------------------------------------------*
+001020  1000-INITIALIZE.
+001030      ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD.
+001032*    YYYYMMDD IS NOT AN INTEGER DAY COUNT - GO THROUGH A REAL
+001034*    CALENDAR CONVERSION ONCE HERE SO BOTH AGING CHECKS BELOW
+001036*    ARE PLAIN YYYYMMDD COMPARISONS AGAINST A VALID CUTOFF DATE.
+001038      COMPUTE WS-CURRENT-DATE-INTEGER =
+001039          FUNCTION INTEGER-OF-DATE (WS-CURRENT-DATE).
+001040      COMPUTE WS-UNLOCK-CUTOFF-DATE = FUNCTION DATE-OF-INTEGER
+001041          (WS-CURRENT-DATE-INTEGER - WS-UNLOCK-AFTER-DAYS).
+001042      COMPUTE WS-AUDIT-CUTOFF-DATE = FUNCTION DATE-OF-INTEGER
+001043          (WS-CURRENT-DATE-INTEGER - WS-AUDIT-RETENTION-DAYS).
+001044      MOVE 0 TO WS-UNLOCKED-COUNT.
+001050      MOVE 0 TO WS-RECORDS-READ-COUNT.
+001060      MOVE 0 TO WS-AUDIT-READ-COUNT.
+001070      MOVE 0 TO WS-AUDIT-KEPT-COUNT.
+001080      MOVE 0 TO WS-AUDIT-PURGED-COUNT.
+001090      OPEN I-O USER-FILE.
+001092      IF NOT WS-USER-FILE-OK
+001094*    WITHOUT THIS CHECK A READ AFTER A FAILED OPEN NEVER RAISES
+001096*    AT END - IT JUST RETURNS A NON-"00" STATUS FOREVER, SO THE
+001098*    DRIVING LOOP BELOW WOULD SPIN UNTIL THE JOB IS CANCELLED
+001099*    INSTEAD OF FAILING LOUDLY.
+001100          DISPLAY "ACCT_UNLOCK - UNABLE TO OPEN USERFILE, STATUS "
+001102              WS-USER-FILE-STATUS
+001104          STOP RUN
+001106      END-IF.
+001110      DISPLAY "ACCT_UNLOCK - NIGHTLY LOCKOUT SWEEP STARTING".
+001110  1000-EXIT.
+001120      EXIT.
+001130*
+001140*--------------------------------------------------------------*
+001150*    2000-PROCESS-USER-FILE - READ EACH CREDENTIAL RECORD IN TURN
+001160*    AND UNLOCK IT IF IT QUALIFIES.
+001170*--------------------------------------------------------------*
+001180  2000-PROCESS-USER-FILE.
+001190      READ USER-FILE NEXT RECORD
+001200          AT END
+001210              SET WS-USER-FILE-EOF TO TRUE
+001220      END-READ.
+001230      IF NOT WS-USER-FILE-EOF
+001240          ADD 1 TO WS-RECORDS-READ-COUNT
+001250          PERFORM 3000-UNLOCK-IF-AGED-OUT
+001260              THRU 3000-EXIT
+001270      END-IF.
+001280  2000-EXIT.
+001290      EXIT.
+001300*
+001310*--------------------------------------------------------------*
+001320*    3000-UNLOCK-IF-AGED-OUT
+001330*--------------------------------------------------------------*
+001340  3000-UNLOCK-IF-AGED-OUT.
+001350      IF USR-LOCKED
+001360          IF USR-LOCKED-DATE <= WS-UNLOCK-CUTOFF-DATE
+001380              SET USR-NOT-LOCKED TO TRUE
+001390              MOVE 0 TO USR-FAILED-COUNT
+001400              MOVE 0 TO USR-LOCKED-DATE
+001410              REWRITE USER-RECORD
+001420              ADD 1 TO WS-UNLOCKED-COUNT
+001430          END-IF
+001440      END-IF.
+001450  3000-EXIT.
+001460      EXIT.
+001470*
+001480*--------------------------------------------------------------*
+001490*    4000-PURGE-AUDIT-TRAIL - COPY THE AUDIT TRAIL FORWARD TO A
+001500*    NEW GENERATION OF THE FILE, DROPPING ANYTHING OLDER THAN
+001510*    WS-AUDIT-RETENTION-DAYS.  THE JCL STEP FOLLOWING THIS ONE
+001520*    CATALOGS AUDITNEW IN PLACE OF THE OLD AUDITLOG.
+001530*--------------------------------------------------------------*
+001540  4000-PURGE-AUDIT-TRAIL.
+001550      OPEN INPUT AUDIT-FILE.
+001552      IF NOT WS-AUDIT-FILE-OK
+001554*    THE VERY FIRST NIGHT THIS SUBSYSTEM RUNS, AUDITLOG MAY NOT
+001555*    EXIST YET BECAUSE NO SIGN-ON ATTEMPT HAS EVER BEEN LOGGED -
+001556*    TREAT A FAILED OPEN AS ZERO AUDIT RECORDS RATHER THAN
+001557*    LETTING THE DRIVING LOOP BELOW SPIN FOREVER ON A STATUS
+001558*    THAT NEVER TURNS INTO AT END.
+001559          SET WS-AUDIT-FILE-EOF TO TRUE
+001560      END-IF.
+001562      OPEN OUTPUT AUDIT-PURGE-FILE.
+001564      IF NOT WS-AUDIT-PURGE-OK
+001566          DISPLAY "ACCT_UNLOCK - UNABLE TO OPEN AUDITNEW, STATUS "
+001568              WS-AUDIT-PURGE-STATUS
+001570          STOP RUN
+001572      END-IF.
+001574      PERFORM 4100-COPY-AUDIT-RECORD
+001580          THRU 4100-EXIT
+001590          UNTIL WS-AUDIT-FILE-EOF.
+001600      CLOSE AUDIT-FILE.
+001610      CLOSE AUDIT-PURGE-FILE.
+001620  4000-EXIT.
+001630      EXIT.
+001640*
+001650  4100-COPY-AUDIT-RECORD.
+001660      READ AUDIT-FILE
+001670          AT END
+001680              SET WS-AUDIT-FILE-EOF TO TRUE
+001690      END-READ.
+001700      IF NOT WS-AUDIT-FILE-EOF
+001710          ADD 1 TO WS-AUDIT-READ-COUNT
+001720          IF AUD-ATTEMPT-DATE >= WS-AUDIT-CUTOFF-DATE
+001740              WRITE AUDIT-PURGE-RECORD FROM AUDIT-RECORD
+001750              ADD 1 TO WS-AUDIT-KEPT-COUNT
+001760          ELSE
+001770              ADD 1 TO WS-AUDIT-PURGED-COUNT
+001780          END-IF
+001790      END-IF.
+001800  4100-EXIT.
+001810      EXIT.
+001820*
+001830*--------------------------------------------------------------*
+001840*    9000-TERMINATE
+001850*--------------------------------------------------------------*
+001860  9000-TERMINATE.
+001870      CLOSE USER-FILE.
+001880      DISPLAY "ACCT_UNLOCK - RECORDS READ:     "
+001890          WS-RECORDS-READ-COUNT.
+001900      DISPLAY "ACCT_UNLOCK - ACCOUNTS UNLOCKED: "
+001910          WS-UNLOCKED-COUNT.
+001920      DISPLAY "ACCT_UNLOCK - AUDIT RECS READ:   "
+001930          WS-AUDIT-READ-COUNT.
+001940      DISPLAY "ACCT_UNLOCK - AUDIT RECS KEPT:   "
+001950          WS-AUDIT-KEPT-COUNT.
+001960      DISPLAY "ACCT_UNLOCK - AUDIT RECS PURGED: "
+001970          WS-AUDIT-PURGED-COUNT.
+001980  9000-EXIT.
+001990      EXIT.
+002000*
+002010  END PROGRAM ACCT_UNLOCK.
