@@ -0,0 +1,38 @@
+000100*
+000110*    PWHASH.CPY
+000120*
+000130*    PARAMETER BLOCK PASSED TO THE PWHASHSVC SUBPROGRAM - THE
+000140*    SITE'S PASSWORD-HASHING SERVICE.  PWHASHSVC OWNS THE SALT
+000150*    GENERATION AND THE ONE-WAY DIGEST ALGORITHM; CRED_CHECK NEVER
+000160*    SEES OR COMPUTES A PASSWORD HASH ITSELF.
+000170*
+000180*    PWHASH-REQUEST-TYPE "G" - GENERATE.  CALLER SUPPLIES
+000190*                         PWHASH-PLAINTEXT; PWHASHSVC RETURNS A
+000200*                         FRESH PWHASH-SALT AND THE MATCHING
+000210*                         PWHASH-DIGEST, BOTH TO BE STORED ON THE
+000220*                         CREDENTIAL RECORD.
+000230*                     "V" - VERIFY.  CALLER SUPPLIES
+000240*                         PWHASH-PLAINTEXT AND THE STORED
+000250*                         PWHASH-SALT/PWHASH-DIGEST; PWHASHSVC
+000260*                         RETURNS PWHASH-OK IF THE PLAINTEXT
+000270*                         HASHES TO THE SAME DIGEST UNDER THAT
+000280*                         SALT.
+000290*
+000300*    MODIFICATION HISTORY
+000310*    DATE       BY    DESCRIPTION
+000320*    ---------- ----- --------------------------------------------
+000330*    2026-08-09 DLH   ORIGINAL - REPLACES THE IN-LINE ROLLING
+000340*                     CHECKSUM FORMERLY COMPUTED IN CRED_CHECK,
+000350*                     WHICH WAS UNSALTED AND NOT A ONE-WAY HASH.
+000360*
+000370 01  PWHASH-PARMS.
+000380     05  PWHASH-REQUEST-TYPE           PIC X(01).
+000390         88  PWHASH-GENERATE               VALUE "G".
+000400         88  PWHASH-VERIFY                  VALUE "V".
+000410     05  PWHASH-PLAINTEXT               PIC X(32).
+000420     05  PWHASH-SALT                    PIC X(16).
+000430     05  PWHASH-DIGEST                  PIC X(44).
+000440     05  PWHASH-RESULT-CODE             PIC 9(02).
+000450         88  PWHASH-OK                      VALUE 00.
+000460         88  PWHASH-MISMATCH                VALUE 10.
+000470         88  PWHASH-SERVICE-DOWN            VALUE 90.
