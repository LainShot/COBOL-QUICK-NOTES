@@ -0,0 +1,31 @@
+000100*
+000110*    USERREC.CPY
+000120*
+000130*    SIGN-ON CREDENTIAL FILE RECORD LAYOUT.  ONE RECORD PER
+000140*    USERNAME.  FILE IS KEYED ON USR-USERNAME.
+000150*
+000160*    MODIFICATION HISTORY
+000170*    DATE       BY    DESCRIPTION
+000180*    ---------- ----- --------------------------------------------
+000190*    2026-08-09 DLH   ORIGINAL - USERNAME/PASSWORD-HASH ONLY.
+000200*    2026-08-09 DLH   ADDED FAILED-COUNT/LOCKED-FLAG/LOCKED-DATE
+000210*                     FOR SIGN-ON LOCKOUT.
+000220*    2026-08-09 DLH   ADDED PASSWORD-CHANGED-DATE AND
+000230*                     PASSWORD-EXPIRE-DATE FOR AGED-PASSWORD
+000231*                     CHECK.
+000235*    2026-08-09 DLH   REPLACED THE UNSALTED PASSWORD-HASH FIELD
+000236*                     WITH A SALT/DIGEST PAIR PRODUCED BY THE
+000237*                     SITE PWHASHSVC SERVICE (SEE PWHASH.CPY).
+000240*
+000250 01  USER-RECORD.
+000260     05  USR-USERNAME                  PIC X(32).
+000265     05  USR-PASSWORD-SALT             PIC X(16).
+000267     05  USR-PASSWORD-DIGEST           PIC X(44).
+000280     05  USR-FAILED-COUNT              PIC 9(02) COMP.
+000290     05  USR-LOCKED-FLAG               PIC X(01).
+000300         88  USR-LOCKED                    VALUE "Y".
+000310         88  USR-NOT-LOCKED                VALUE "N".
+000320     05  USR-LOCKED-DATE                PIC 9(08).
+000330     05  USR-PASSWORD-CHANGED-DATE      PIC 9(08).
+000340     05  USR-PASSWORD-EXPIRE-DATE       PIC 9(08).
+000350     05  FILLER                         PIC X(09).
