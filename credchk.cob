@@ -0,0 +1,249 @@
+000100*
+000110*    CREDCHK.COB
+000120*
+000130*    PROGRAM-ID: CRED_CHECK
+000140*
+000150*    PURPOSE:    VALIDATES A USERNAME/PASSWORD PAIR AGAINST THE
+000160*                INDEXED SIGN-ON CREDENTIAL FILE (USERFILE).  ALSO
+000170*                USED BY LOGIN_FORM AS A LOCK-STATUS PRE-CHECK
+000180*                BEFORE THE PASSWORD FIELD IS EVEN PRESENTED, AND
+000190*                REPORTS BACK WHETHER A SUCCESSFUL PASSWORD HAS
+000200*                AGED PAST THE SITE PASSWORD-EXPIRATION POLICY.
+000210*
+000220*                FAILED PASSWORD ATTEMPTS ARE COUNTED PER
+000221*                USERNAME.
+000230*                THE ACCOUNT IS LOCKED ONCE WS-MAX-FAILED-ATTEMPTS
+000240*                IS REACHED; A SUCCESSFUL VALIDATION RESETS THE
+000250*                COUNT BUT DOES NOT CLEAR AN EXISTING LOCK (ONLY
+000251*                THE
+000260*                NIGHTLY ACCT_UNLOCK CYCLE OR A MANUAL OVERRIDE
+000270*                CLEARS A LOCK).
+000280*
+000290*    CALLED BY:  LOGIN_FORM, PASSWORD_CHANGE_FORM.
+000295*    CALLS:      PWHASHSVC - THE SITE PASSWORD-HASHING SERVICE
+000296*                (SEE PWHASH.CPY).  CRED_CHECK NEVER COMPUTES OR
+000297*                SEES A PASSWORD HASH ITSELF, ONLY THE SALT/
+000298*                DIGEST PWHASHSVC HANDS BACK.
+000300*
+000310*    LINKAGE:    CC-REQUEST-TYPE  "S" = STATUS/LOCK CHECK ONLY
+000320*                                 "V" = VALIDATE USERNAME/PASSWORD
+000330*                                 "C" = CHANGE PASSWORD (SETS
+000335*                                       SALT/DIGEST, CHANGED-DATE
+000340*                                       AND EXPIRE-DATE)
+000350*                CC-USERNAME      USERNAME TO LOOK UP.
+000360*                CC-PASSWORD      PASSWORD TO VALIDATE, OR NEW
+000370*                                 PASSWORD WHEN CC-REQUEST-TYPE IS
+000380*                                 "C".
+000390*                SIGNON-STATUS-CODE  RESULT - SEE STATUSCD.CPY.
+000400*                CC-PASSWORD-EXPIRED-FLAG  "Y"/"N", SET ONLY WHEN
+000410*                                 SIGNON-STATUS-CODE COMES BACK
+000420*                                 SUCCESS.
+000430*
+000440*    MODIFICATION HISTORY
+000450*    DATE       BY    DESCRIPTION
+000460*    ---------- ----- --------------------------------------------
+000470*    2026-08-09 DLH   ORIGINAL - VALIDATE USERNAME/PASSWORD.
+000480*    2026-08-09 DLH   ADDED FAILED-ATTEMPT COUNTING AND LOCKOUT.
+000490*    2026-08-09 DLH   ADDED REQUEST-TYPE "S" LOCK-STATUS
+000491*                     PRE-CHECK.
+000500*    2026-08-09 DLH   ADDED PASSWORD-AGE CHECK AND REQUEST-TYPE
+000505*                     "C"
+000510*                     PASSWORD-CHANGE SUPPORT.
+000515*    2026-08-09 DLH   REPLACED THE IN-LINE UNSALTED CHECKSUM WITH
+000516*                     A CALL-OUT TO PWHASHSVC FOR A REAL SALTED
+000517*                     ONE-WAY HASH.
+000520*
+000530  IDENTIFICATION DIVISION.
+000540  PROGRAM-ID. CRED_CHECK.
+000550  AUTHOR. D L HOLLOWAY.
+000560  INSTALLATION. SIGN-ON SERVICES.
+000570  DATE-WRITTEN. 2026-08-09.
+000580  DATE-COMPILED.
+000590*
+000600  ENVIRONMENT DIVISION.
+000610  INPUT-OUTPUT SECTION.
+000620  FILE-CONTROL.
+000630      SELECT USER-FILE ASSIGN TO "USERFILE"
+000640          ORGANIZATION INDEXED
+000650          ACCESS MODE DYNAMIC
+000660          RECORD KEY USR-USERNAME
+000670          FILE STATUS WS-USER-FILE-STATUS.
+000680*
+000690  DATA DIVISION.
+000700  FILE SECTION.
+000710  FD  USER-FILE.
+000720      COPY USERREC.CPY.
+000730*
+000740  WORKING-STORAGE SECTION.
+000750*
+000760  77  WS-MAX-FAILED-ATTEMPTS    PIC 9(02) COMP    VALUE 5.
+000770  77  WS-PASSWORD-AGE-DAYS      PIC 9(04) COMP    VALUE 90.
+000780*
+000790  01  WS-USER-FILE-STATUS       PIC X(02).
+000800      88  WS-USER-FILE-OK           VALUE "00".
+000810      88  WS-USER-FILE-NOTFOUND     VALUE "23".
+000820*
+000830  01  WS-CURRENT-DATE           PIC 9(08).
+000835  01  WS-DATE-INTEGER           PIC 9(07) COMP.
+000910*
+000912      COPY PWHASH.CPY.
+000914*
+000920  LINKAGE SECTION.
+000930*
+000940  01  CC-REQUEST-TYPE           PIC X(01).
+000950  01  CC-USERNAME               PIC X(32).
+000960  01  CC-PASSWORD               PIC X(32).
+000970  01  CC-PASSWORD-EXPIRED-FLAG  PIC X(01).
+000980*
+000990      COPY STATUSCD.CPY.
+001000*
+001010  PROCEDURE DIVISION USING CC-REQUEST-TYPE CC-USERNAME CC-PASSWORD
+001020          SIGNON-STATUS-CODE CC-PASSWORD-EXPIRED-FLAG.
+001030*
+001040  0000-MAINLINE.
+001050      PERFORM 1000-INITIALIZE
+001060          THRU 1000-EXIT.
+001070      PERFORM 2000-READ-USER-RECORD
+001080          THRU 2000-EXIT.
+001090      IF SIGNON-UNKNOWN-USER
+001100          GO TO 0000-EXIT.
+001110      IF CC-REQUEST-TYPE = "S"
+001120          PERFORM 3000-CHECK-LOCK-STATUS
+001130              THRU 3000-EXIT
+001140          GO TO 0000-EXIT.
+001150      IF USR-LOCKED
+001160          SET SIGNON-ACCOUNT-LOCKED TO TRUE
+001170          GO TO 0000-EXIT.
+001180      IF CC-REQUEST-TYPE = "C"
+001190          PERFORM 7000-CHANGE-PASSWORD
+001200              THRU 7000-EXIT
+001210          GO TO 0000-EXIT.
+001220      PERFORM 4000-VALIDATE-PASSWORD
+001230          THRU 4000-EXIT.
+001240  0000-EXIT.
+001250      PERFORM 9000-CLOSE-USER-FILE
+001260          THRU 9000-EXIT.
+001270      GOBACK.
+001280*
+001290*--------------------------------------------------------------*
+001300*    1000-INITIALIZE - OPEN THE CREDENTIAL FILE AND ESTABLISH
+001310*    A NEUTRAL RESULT IN CASE WE EXIT EARLY.
+001320*--------------------------------------------------------------*
+001330  1000-INITIALIZE.
+001340      MOVE "N" TO CC-PASSWORD-EXPIRED-FLAG.
+001350      ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD.
+001360      OPEN I-O USER-FILE.
+001370      IF NOT WS-USER-FILE-OK
+001380          CLOSE USER-FILE
+001390          OPEN OUTPUT USER-FILE
+001400          CLOSE USER-FILE
+001410          OPEN I-O USER-FILE.
+001420  1000-EXIT.
+001430      EXIT.
+001440*
+001450*--------------------------------------------------------------*
+001460*    2000-READ-USER-RECORD - LOOK UP THE CALLER'S USERNAME.
+001470*--------------------------------------------------------------*
+001480  2000-READ-USER-RECORD.
+001490      MOVE CC-USERNAME TO USR-USERNAME.
+001500      READ USER-FILE
+001510          INVALID KEY
+001520              SET SIGNON-UNKNOWN-USER TO TRUE.
+001530  2000-EXIT.
+001540      EXIT.
+001550*
+001560*--------------------------------------------------------------*
+001570*    3000-CHECK-LOCK-STATUS - PRE-CHECK USED BY LOGIN_FORM BEFORE
+001580*    THE PASSWORD FIELD IS EVEN PRESENTED ON THE SCREEN.
+001590*--------------------------------------------------------------*
+001600  3000-CHECK-LOCK-STATUS.
+001610      IF USR-LOCKED
+001620          SET SIGNON-ACCOUNT-LOCKED TO TRUE
+001630      ELSE
+001640          SET SIGNON-SUCCESS TO TRUE.
+001650  3000-EXIT.
+001660      EXIT.
+001670*
+001680*--------------------------------------------------------------*
+001690*    4000-VALIDATE-PASSWORD - HAND THE TYPED PASSWORD TO PWHASHSVC
+001700*    TO VERIFY AGAINST THE STORED SALT/DIGEST, MAINTAIN THE
+001710*    FAILED-ATTEMPT COUNT AND LOCK, AND FLAG AN AGED-OUT PASSWORD
+001715*    ON SUCCESS.
+001720*--------------------------------------------------------------*
+001730  4000-VALIDATE-PASSWORD.
+001740      SET PWHASH-VERIFY TO TRUE.
+001742      MOVE CC-PASSWORD TO PWHASH-PLAINTEXT.
+001744      MOVE USR-PASSWORD-SALT TO PWHASH-SALT.
+001746      MOVE USR-PASSWORD-DIGEST TO PWHASH-DIGEST.
+001748      CALL "PWHASHSVC" USING PWHASH-PARMS.
+001770      IF PWHASH-OK
+001780          SET SIGNON-SUCCESS TO TRUE
+001790          MOVE 0 TO USR-FAILED-COUNT
+001800          IF WS-CURRENT-DATE > USR-PASSWORD-EXPIRE-DATE
+001810              MOVE "Y" TO CC-PASSWORD-EXPIRED-FLAG
+001820          END-IF
+001830          REWRITE USER-RECORD
+001840      ELSE
+001850          SET SIGNON-BAD-PASSWORD TO TRUE
+001860          PERFORM 5000-UPDATE-FAILED-COUNT
+001870              THRU 5000-EXIT
+001880      END-IF.
+001890  4000-EXIT.
+001900      EXIT.
+001910*
+001920*--------------------------------------------------------------*
+001930*    5000-UPDATE-FAILED-COUNT - BUMP THE FAILED-ATTEMPT COUNT AND
+001940*    LOCK THE ACCOUNT ONCE THE THRESHOLD IS REACHED.
+001950*--------------------------------------------------------------*
+001960  5000-UPDATE-FAILED-COUNT.
+001970      ADD 1 TO USR-FAILED-COUNT.
+001980      IF USR-FAILED-COUNT >= WS-MAX-FAILED-ATTEMPTS
+001990          SET USR-LOCKED TO TRUE
+002000          MOVE WS-CURRENT-DATE TO USR-LOCKED-DATE
+002010          SET SIGNON-ACCOUNT-LOCKED TO TRUE
+002020      END-IF.
+002030      REWRITE USER-RECORD.
+002040  5000-EXIT.
+002050      EXIT.
+002060*
+002290*--------------------------------------------------------------*
+002300*    7000-CHANGE-PASSWORD - HAVE PWHASHSVC GENERATE A FRESH
+002310*    SALT/DIGEST FOR THE NEW PASSWORD AND RESET THE AGE CLOCK.
+002315*    USED BY PASSWORD_CHANGE_FORM.
+002320*--------------------------------------------------------------*
+002330  7000-CHANGE-PASSWORD.
+002340      SET PWHASH-GENERATE TO TRUE.
+002342      MOVE CC-PASSWORD TO PWHASH-PLAINTEXT.
+002344      CALL "PWHASHSVC" USING PWHASH-PARMS.
+002346      MOVE PWHASH-SALT TO USR-PASSWORD-SALT.
+002348      MOVE PWHASH-DIGEST TO USR-PASSWORD-DIGEST.
+002380      MOVE WS-CURRENT-DATE TO USR-PASSWORD-CHANGED-DATE.
+002390      PERFORM 7100-SET-EXPIRE-DATE
+002400          THRU 7100-EXIT.
+002410      MOVE 0 TO USR-FAILED-COUNT.
+002420      REWRITE USER-RECORD.
+002430      SET SIGNON-SUCCESS TO TRUE.
+002440  7000-EXIT.
+002450      EXIT.
+002460*
+002470  7100-SET-EXPIRE-DATE.
+002472*    YYYYMMDD IS NOT AN INTEGER DAY COUNT - GO THROUGH A REAL
+002474*    CALENDAR CONVERSION SO THE EXPIRE DATE LANDS ON THE RIGHT
+002476*    DAY ACROSS A MONTH OR YEAR BOUNDARY.
+002480      COMPUTE WS-DATE-INTEGER =
+002482          FUNCTION INTEGER-OF-DATE (USR-PASSWORD-CHANGED-DATE)
+002484              + WS-PASSWORD-AGE-DAYS.
+002490      COMPUTE USR-PASSWORD-EXPIRE-DATE =
+002492          FUNCTION DATE-OF-INTEGER (WS-DATE-INTEGER).
+002500  7100-EXIT.
+002510      EXIT.
+002520*
+002530*--------------------------------------------------------------*
+002540*    9000-CLOSE-USER-FILE
+002550*--------------------------------------------------------------*
+002560  9000-CLOSE-USER-FILE.
+002570      CLOSE USER-FILE.
+002580  9000-EXIT.
+002590      EXIT.
+002600*
+002610  END PROGRAM CRED_CHECK.
