@@ -0,0 +1,34 @@
+//NIGHTBAT JOB (SIGNON),'SIGN-ON NIGHTLY CYCLE',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------
+//* NIGHTBAT - NIGHTLY MAINTENANCE FOR THE SIGN-ON SUBSYSTEM.
+//*
+//* STEP UNLOCK  RUNS ACCT_UNLOCK, WHICH CLEARS SIGN-ON LOCKOUTS
+//*              THAT HAVE AGED PAST POLICY AND ROLLS THE SIGN-ON
+//*              AUDIT TRAIL FORWARD ONTO THE NEXT GENERATION OF
+//*              THE AUDITLOG GDG, DROPPING RECORDS OLDER THAN THE
+//*              RETENTION PERIOD.  RPT THEN READS THE NEW CURRENT
+//*              GENERATION, WHICH UNLOCK JUST CATALOGED.
+//* STEP RPT     RUNS SIGNON_REPORT AGAINST THE AUDIT TRAIL AND
+//*              PRODUCES THE DAILY SIGN-ON ACTIVITY REPORT.
+//*
+//* MODIFICATION HISTORY
+//* DATE       BY    DESCRIPTION
+//* ---------- ----- ---------------------------------------------
+//* 2026-08-09 DLH   ORIGINAL.
+//* 2026-08-09 DLH   AUDITLOG IS A GDG - ROLL FORWARD ONTO THE (+1)
+//*                  GENERATION INSTEAD OF CATALOGING A SECOND
+//*                  DATA SET UNDER THE SAME NAME AS THE (0)
+//*                  GENERATION STILL OPEN DISP=OLD IN THIS STEP.
+//*--------------------------------------------------------------
+//UNLOCK   EXEC PGM=ACCT_UNLOCK
+//USERFILE DD DSN=SIGNON.PROD.USERFILE,DISP=OLD
+//AUDITLOG DD DSN=SIGNON.PROD.AUDITLOG(0),DISP=OLD
+//AUDITNEW DD DSN=SIGNON.PROD.AUDITLOG(+1),DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(50,25)),UNIT=SYSDA
+//SYSOUT   DD SYSOUT=*
+//*
+//RPT      EXEC PGM=SIGNON_REPORT,COND=(0,NE,UNLOCK)
+//AUDITLOG DD DSN=SIGNON.PROD.AUDITLOG(0),DISP=OLD
+//SIGNRPT  DD SYSOUT=*
+//SYSOUT   DD SYSOUT=*
