@@ -0,0 +1,328 @@
+000100*
+000110*    SIGNRPT.COB
+000120*
+000130*    PROGRAM-ID: SIGNON_REPORT
+000140*
+000150*    PURPOSE:    READS THE SIGN-ON AUDIT TRAIL AND PRODUCES THE
+000160*                DAILY SIGN-ON ACTIVITY REPORT - SUCCESS/FAILURE
+000170*                COUNTS PER USERNAME, A TIME-OF-DAY BREAKDOWN, AND
+000180*                A FLAGGED LIST OF ANY USERNAME WITH MORE THAN
+000190*                WS-FLAG-THRESHOLD FAILURES FOR THE DAY.  RUNS AS
+000200*                A STEP IN THE NIGHTLY CYCLE (SEE NIGHTBAT.JCL) SO
+000210*                THE REPORT IS WAITING ON SYS$PRINT EACH MORNING.
+000220*
+000230*                THE AUDIT TRAIL IS NOT SORTED ON INPUT, SO THIS
+000240*                PROGRAM BUILDS ITS OWN PER-USERNAME SUMMARY TABLE
+000250*                IN WORKING STORAGE AS IT READS, THEN PRINTS THE
+000260*                TABLE AT THE END.
+000270*
+000280*    MODIFICATION HISTORY
+000290*    DATE       BY    DESCRIPTION
+000300*    ---------- ----- --------------------------------------------
+000310*    2026-08-09 DLH   ORIGINAL.
+000320*
+000330  IDENTIFICATION DIVISION.
+000340  PROGRAM-ID. SIGNON_REPORT.
+000350  AUTHOR. D L HOLLOWAY.
+000360  INSTALLATION. SIGN-ON SERVICES.
+000370  DATE-WRITTEN. 2026-08-09.
+000380  DATE-COMPILED.
+000390*
+000400  ENVIRONMENT DIVISION.
+000410  INPUT-OUTPUT SECTION.
+000420  FILE-CONTROL.
+000430      SELECT AUDIT-FILE ASSIGN TO "AUDITLOG"
+000440          ORGANIZATION LINE SEQUENTIAL
+000450          FILE STATUS WS-AUDIT-FILE-STATUS.
+000460      SELECT REPORT-FILE ASSIGN TO "SIGNRPT"
+000470          ORGANIZATION LINE SEQUENTIAL
+000480          FILE STATUS WS-REPORT-FILE-STATUS.
+000490*
+000500  DATA DIVISION.
+000510  FILE SECTION.
+000520  FD  AUDIT-FILE.
+000530      COPY AUDITREC.CPY.
+000540  FD  REPORT-FILE.
+000550  01  REPORT-LINE                   PIC X(80).
+000560*
+000570  WORKING-STORAGE SECTION.
+000580*
+000590  77  WS-MAX-USERS              PIC 9(04) COMP     VALUE 500.
+000600  77  WS-FLAG-THRESHOLD         PIC 9(02) COMP     VALUE 3.
+000610*
+000620  01  WS-AUDIT-FILE-STATUS      PIC X(02).
+000625      88  WS-AUDIT-FILE-OK          VALUE "00".
+000630      88  WS-AUDIT-FILE-EOF         VALUE "10".
+000640  01  WS-REPORT-FILE-STATUS     PIC X(02).
+000645      88  WS-REPORT-FILE-OK         VALUE "00".
+000650*
+000660  01  WS-CURRENT-DATE            PIC 9(08).
+000662  01  WS-CURRENT-DATE-INTEGER     PIC 9(07) COMP.
+000664  01  WS-TARGET-DATE              PIC 9(08).
+000670  01  WS-USER-COUNT                PIC 9(04) COMP.
+000675  01  WS-USER-TABLE-FULL-COUNT    PIC 9(04) COMP.
+000680  01  WS-TABLE-INDEX                 PIC 9(04) COMP.
+000690*
+000700  01  WS-EDIT-INDEX              PIC Z9.
+000710  01  WS-EDIT-SUCCESS            PIC ZZZZZ9.
+000720  01  WS-EDIT-FAILURE            PIC ZZZZZ9.
+000730  01  WS-EDIT-HOUR-COUNT         PIC ZZZZZ9.
+000740*
+000750  01  WS-HOUR-TABLE.
+000760      05  WS-HOUR-COUNT              OCCURS 24 TIMES
+000770                                     PIC 9(06) COMP.
+000780*
+000790  01  WS-USER-TABLE.
+000800      05  WS-USER-ENTRY              OCCURS 500 TIMES
+000810                                      INDEXED BY WS-USER-IDX.
+000820          10  WS-TBL-USERNAME            PIC X(32).
+000830          10  WS-TBL-SUCCESS-COUNT       PIC 9(06) COMP.
+000840          10  WS-TBL-FAILURE-COUNT       PIC 9(06) COMP.
+000850*
+000860  PROCEDURE DIVISION.
+000870*
+000880  0000-MAINLINE.
+000890      PERFORM 1000-INITIALIZE
+000900          THRU 1000-EXIT.
+000910      PERFORM 2000-SUMMARIZE-AUDIT-TRAIL
+000920          THRU 2000-EXIT
+000930          UNTIL WS-AUDIT-FILE-EOF.
+000940      PERFORM 3000-PRINT-REPORT
+000950          THRU 3000-EXIT.
+000960      PERFORM 9000-TERMINATE
+000970          THRU 9000-EXIT.
+000980      GOBACK.
+000990*
+001000*--------------------------------------------------------------*
+001010*    1000-INITIALIZE
+001020*--------------------------------------------------------------*
+001030  1000-INITIALIZE.
+001040      ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD.
+001042*    THIS STEP RUNS AFTER MIDNIGHT AS PART OF THE NIGHTLY CYCLE,
+001044*    SO THE RUN DATE IS ALREADY TOMORROW RELATIVE TO THE
+001046*    BUSINESS DAY BEING SUMMARIZED - THE TARGET DATE IS
+001048*    YESTERDAY, NOT TODAY.
+001050      COMPUTE WS-CURRENT-DATE-INTEGER =
+001051          FUNCTION INTEGER-OF-DATE (WS-CURRENT-DATE).
+001052      COMPUTE WS-TARGET-DATE =
+001053          FUNCTION DATE-OF-INTEGER (WS-CURRENT-DATE-INTEGER - 1).
+001054      MOVE 0 TO WS-USER-COUNT.
+001055      MOVE 0 TO WS-USER-TABLE-FULL-COUNT.
+001060      PERFORM 1100-CLEAR-HOUR-TABLE
+001070          THRU 1100-EXIT
+001080          VARYING WS-TABLE-INDEX FROM 1 BY 1
+001090          UNTIL WS-TABLE-INDEX > 24.
+001100      OPEN INPUT AUDIT-FILE.
+001102      IF NOT WS-AUDIT-FILE-OK
+001104*    WITHOUT THIS CHECK A READ AFTER A FAILED OPEN NEVER RAISES
+001105*    AT END - IT JUST RETURNS A NON-"00" STATUS FOREVER, SO THE
+001106*    DRIVING LOOP BELOW WOULD SPIN FOREVER RATHER THAN PRINT A
+001107*    REPORT SHOWING ZERO ACTIVITY.
+001108          SET WS-AUDIT-FILE-EOF TO TRUE
+001109      END-IF.
+001110      OPEN OUTPUT REPORT-FILE.
+001112      IF NOT WS-REPORT-FILE-OK
+001114          DISPLAY "SIGNON_REPORT - UNABLE TO OPEN SIGNRPT, STATUS"
+001116              WS-REPORT-FILE-STATUS
+001118          STOP RUN
+001119      END-IF.
+001120  1000-EXIT.
+001130      EXIT.
+001140*
+001150  1100-CLEAR-HOUR-TABLE.
+001160      MOVE 0 TO WS-HOUR-COUNT (WS-TABLE-INDEX).
+001170  1100-EXIT.
+001180      EXIT.
+001190*
+001200*--------------------------------------------------------------*
+001210*    2000-SUMMARIZE-AUDIT-TRAIL
+001220*--------------------------------------------------------------*
+001230  2000-SUMMARIZE-AUDIT-TRAIL.
+001240      READ AUDIT-FILE
+001250          AT END
+001260              SET WS-AUDIT-FILE-EOF TO TRUE
+001270      END-READ.
+001280      IF NOT WS-AUDIT-FILE-EOF
+001290          PERFORM 2100-TALLY-ONE-ATTEMPT
+001300              THRU 2100-EXIT
+001310      END-IF.
+001320  2000-EXIT.
+001330      EXIT.
+001340*
+001350  2100-TALLY-ONE-ATTEMPT.
+001352*    THIS IS A DAILY REPORT - ONLY TALLY ATTEMPTS DATED TODAY,
+001354*    EVEN THOUGH THE AUDIT TRAIL CARRIES THE FULL RETENTION
+001356*    WINDOW (SEE ACCT_UNLOCK).
+001360      IF AUD-ATTEMPT-DATE = WS-TARGET-DATE
+001362          PERFORM 2200-FIND-OR-ADD-USER
+001364              THRU 2200-EXIT
+001366          IF WS-USER-IDX > ZERO
+001380              IF AUD-SUCCESS
+001390                  ADD 1 TO WS-TBL-SUCCESS-COUNT (WS-USER-IDX)
+001400              ELSE
+001410                  ADD 1 TO WS-TBL-FAILURE-COUNT (WS-USER-IDX)
+001420              END-IF
+001430              PERFORM 2300-TALLY-HOUR
+001440                  THRU 2300-EXIT
+001444          END-IF
+001446      END-IF.
+001450  2100-EXIT.
+001460      EXIT.
+001470*
+001480  2200-FIND-OR-ADD-USER.
+001490      SET WS-USER-IDX TO 1.
+001500      SEARCH WS-USER-ENTRY
+001510          AT END
+001520              PERFORM 2210-ADD-USER
+001530                  THRU 2210-EXIT
+001540          WHEN WS-TBL-USERNAME (WS-USER-IDX) = AUD-USERNAME
+001550              CONTINUE
+001560      END-SEARCH.
+001570  2200-EXIT.
+001580      EXIT.
+001590*
+001600  2210-ADD-USER.
+001602      IF WS-USER-COUNT < WS-MAX-USERS
+001604          ADD 1 TO WS-USER-COUNT
+001620          SET WS-USER-IDX TO WS-USER-COUNT
+001630          MOVE AUD-USERNAME TO WS-TBL-USERNAME (WS-USER-IDX)
+001640          MOVE 0 TO WS-TBL-SUCCESS-COUNT (WS-USER-IDX)
+001650          MOVE 0 TO WS-TBL-FAILURE-COUNT (WS-USER-IDX)
+001652      ELSE
+001654          ADD 1 TO WS-USER-TABLE-FULL-COUNT
+001656          SET WS-USER-IDX TO ZERO
+001658      END-IF.
+001660  2210-EXIT.
+001670      EXIT.
+001680*
+001690  2300-TALLY-HOUR.
+001700      COMPUTE WS-TABLE-INDEX =
+001710          (AUD-ATTEMPT-TIME / 1000000) + 1.
+001720      ADD 1 TO WS-HOUR-COUNT (WS-TABLE-INDEX).
+001730  2300-EXIT.
+001740      EXIT.
+001750*
+001760*--------------------------------------------------------------*
+001770*    3000-PRINT-REPORT
+001780*--------------------------------------------------------------*
+001790  3000-PRINT-REPORT.
+001800      PERFORM 3100-PRINT-HEADING
+001810          THRU 3100-EXIT.
+001820      PERFORM 3200-PRINT-USER-LINE
+001830          THRU 3200-EXIT
+001840          VARYING WS-TABLE-INDEX FROM 1 BY 1
+001850          UNTIL WS-TABLE-INDEX > WS-USER-COUNT.
+001860      PERFORM 3300-PRINT-HOUR-BREAKDOWN
+001870          THRU 3300-EXIT.
+001880      PERFORM 3400-PRINT-FLAGGED-USERS
+001890          THRU 3400-EXIT.
+001900  3000-EXIT.
+001910      EXIT.
+001920*
+001930  3100-PRINT-HEADING.
+001940      MOVE SPACES TO REPORT-LINE.
+001950      STRING "DAILY SIGN-ON ACTIVITY REPORT - " DELIMITED BY SIZE
+001960          WS-TARGET-DATE DELIMITED BY SIZE
+001970          INTO REPORT-LINE.
+001980      WRITE REPORT-LINE.
+001990      MOVE SPACES TO REPORT-LINE.
+002000      WRITE REPORT-LINE.
+002010      MOVE
+002020        "USERNAME                         SUCCESS   FAILURE"
+002030        TO REPORT-LINE.
+002040      WRITE REPORT-LINE.
+002050  3100-EXIT.
+002060      EXIT.
+002070*
+002080  3200-PRINT-USER-LINE.
+002090      MOVE SPACES TO REPORT-LINE.
+002100      MOVE WS-TBL-SUCCESS-COUNT (WS-TABLE-INDEX)
+002110          TO WS-EDIT-SUCCESS.
+002120      MOVE WS-TBL-FAILURE-COUNT (WS-TABLE-INDEX)
+002130          TO WS-EDIT-FAILURE.
+002140      STRING WS-TBL-USERNAME (WS-TABLE-INDEX) DELIMITED BY SIZE
+002150          "  " DELIMITED BY SIZE
+002160          WS-EDIT-SUCCESS DELIMITED BY SIZE
+002170          "   " DELIMITED BY SIZE
+002180          WS-EDIT-FAILURE DELIMITED BY SIZE
+002190          INTO REPORT-LINE
+002200      END-STRING.
+002210      WRITE REPORT-LINE.
+002220  3200-EXIT.
+002230      EXIT.
+002240*
+002250  3300-PRINT-HOUR-BREAKDOWN.
+002260      MOVE SPACES TO REPORT-LINE.
+002270      WRITE REPORT-LINE.
+002280      MOVE "TIME-OF-DAY BREAKDOWN (ATTEMPTS PER HOUR)"
+002290          TO REPORT-LINE.
+002300      WRITE REPORT-LINE.
+002310      PERFORM 3310-PRINT-ONE-HOUR
+002320          THRU 3310-EXIT
+002330          VARYING WS-TABLE-INDEX FROM 1 BY 1
+002340          UNTIL WS-TABLE-INDEX > 24.
+002350  3300-EXIT.
+002360      EXIT.
+002370*
+002380  3310-PRINT-ONE-HOUR.
+002390      MOVE SPACES TO REPORT-LINE.
+002395*    WS-TABLE-INDEX RUNS 1-24 (SEE 2300-TALLY-HOUR) BUT THE
+002397*    CLOCK HOUR IT BUCKETS IS 0-23 - PRINT THE CLOCK HOUR, NOT
+002399*    THE TABLE SUBSCRIPT.
+002400      COMPUTE WS-EDIT-INDEX = WS-TABLE-INDEX - 1.
+002410      MOVE WS-HOUR-COUNT (WS-TABLE-INDEX) TO WS-EDIT-HOUR-COUNT.
+002420      STRING "HOUR " DELIMITED BY SIZE
+002430          WS-EDIT-INDEX DELIMITED BY SIZE
+002440          " - " DELIMITED BY SIZE
+002450          WS-EDIT-HOUR-COUNT DELIMITED BY SIZE
+002460          " ATTEMPTS" DELIMITED BY SIZE
+002470          INTO REPORT-LINE
+002480      END-STRING.
+002490      WRITE REPORT-LINE.
+002500  3310-EXIT.
+002510      EXIT.
+002520*
+002530  3400-PRINT-FLAGGED-USERS.
+002540      MOVE SPACES TO REPORT-LINE.
+002550      WRITE REPORT-LINE.
+002560      MOVE "USERNAMES FLAGGED FOR EXCESSIVE FAILURES"
+002570          TO REPORT-LINE.
+002580      WRITE REPORT-LINE.
+002590      PERFORM 3410-PRINT-IF-FLAGGED
+002600          THRU 3410-EXIT
+002610          VARYING WS-TABLE-INDEX FROM 1 BY 1
+002620          UNTIL WS-TABLE-INDEX > WS-USER-COUNT.
+002630  3400-EXIT.
+002640      EXIT.
+002650*
+002660  3410-PRINT-IF-FLAGGED.
+002670      IF WS-TBL-FAILURE-COUNT (WS-TABLE-INDEX) > WS-FLAG-THRESHOLD
+002680          MOVE SPACES TO REPORT-LINE
+002690          MOVE WS-TBL-FAILURE-COUNT (WS-TABLE-INDEX)
+002700              TO WS-EDIT-FAILURE
+002710          STRING WS-TBL-USERNAME (WS-TABLE-INDEX)
+002720                  DELIMITED BY SIZE
+002730              " - " DELIMITED BY SIZE
+002740              WS-EDIT-FAILURE DELIMITED BY SIZE
+002750              " FAILURES" DELIMITED BY SIZE
+002760              INTO REPORT-LINE
+002770          END-STRING
+002780          WRITE REPORT-LINE
+002790      END-IF.
+002800  3410-EXIT.
+002810      EXIT.
+002820*
+002830*--------------------------------------------------------------*
+002840*    9000-TERMINATE
+002850*--------------------------------------------------------------*
+002860  9000-TERMINATE.
+002862      IF WS-USER-TABLE-FULL-COUNT > 0
+002864          DISPLAY "SIGNON_REPORT - USERS DROPPED, TABLE FULL: "
+002866              WS-USER-TABLE-FULL-COUNT
+002867      END-IF.
+002870      CLOSE AUDIT-FILE.
+002880      CLOSE REPORT-FILE.
+002890  9000-EXIT.
+002900      EXIT.
+002910*
+002920  END PROGRAM SIGNON_REPORT.
