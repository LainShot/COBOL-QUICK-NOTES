@@ -1,50 +1,325 @@
-IDENTIFICATION DIVISION.
-PROGRAM-ID. LOGIN_FORM.
-
-ENVIRONMENT DIVISION.
-
-DATA DIVISION.
-
-WORKING-STORAGE SECTION.
-
-*Define variables for the username and password.
-01 USERNAME PIC X(32).
-01 PASSWORD PIC X(32).
-
-*Define a temporary variable for the DECform input values.
-01 INPUT-VALUE PIC X(32).
-
-PROCEDURE DIVISION.
-
-MAIN-PROCEDURE.
-
-*Create a DECform with a layout that contains a canvas widget, two text input fields, and two labels.
-  VMS DECFORM-CALL "Login"
-    BEGIN FORMS
-      LAYOUT GRID
-        ROWS 3
-        COLS 2
-        CANVAS
-        TEXT-INPUT USERNAME
-        TEXT-INPUT PASSWORD
-        LABEL "Username:"
-        LABEL "Password:"
-    END
-
-*Draw a box around the text input fields and labels.
-  VMS DECFORM-DRAW-LINE 15, 15, 185, 15
-  VMS DECFORM-DRAW-LINE 185, 15, 185, 85
-  VMS DECFORM-DRAW-LINE 185, 85, 15, 85
-  VMS DECFORM-DRAW-LINE 15, 85, 15, 15
-
-*Set the text of the labels and the initial values of the text input fields.
-  VMS DECFORM-CALL "Username:", INPUT-VALUE=USERNAME
-  VMS DECFORM-CALL "Password:", INPUT-VALUE=PASSWORD
-
-*Read the values entered by the user in the text input fields.
-  VMS DECFORM-READ USERNAME
-  VMS DECFORM-READ PASSWORD
-
-  GOBACK.
-
-END PROGRAM LOGIN_FORM.
+000100*
+000110*    BOXED-LOGIN-COBOL.COB
+000120*
+000130*    PROGRAM-ID: LOGIN_FORM
+000140*
+000150*    PURPOSE:    DRAWS THE BOXED SIGN-ON SCREEN, COLLECTS THE
+000160*                USERNAME/PASSWORD (AND, WHERE REQUIRED, A ONE-
+000170*                TIME PASSCODE) AND VALIDATES THEM AGAINST THE
+000180*                SIGN-ON CREDENTIAL FILE THROUGH CRED_CHECK.
+000190*                EVERY ATTEMPT IS LOGGED THROUGH AUDIT_LOG.  THE
+000200*                PASSWORD FIELD IS NEVER EVEN DRAWN FOR A
+000210*                USERNAME THAT IS ALREADY LOCKED OUT, AND A
+000220*                SUCCESSFUL SIGN-ON WITH AN AGED-OUT PASSWORD
+000230*                IS ROUTED THROUGH
+000240*                PASSWORD_CHANGE_FORM BEFORE IT IS ALLOWED TO
+000250*                COMPLETE.  THE OUTCOME IS HANDED BACK TO WHATEVER
+000260*                CALLED US BOTH AS A LINKAGE PARAMETER AND AS
+000270*                RETURN-CODE - SEE STATUSCD.CPY FOR THE CODES.
+000280*
+000290*    CALLS:      CRED_CHECK, AUDIT_LOG, MFA_CHECK,
+000300*                PASSWORD_CHANGE_FORM.
+000310*
+000320*    MODIFICATION HISTORY
+000330*    DATE       BY    DESCRIPTION
+000340*    ---------- ----- --------------------------------------------
+000350*    2026-08-09 DLH   VALIDATE USERNAME/PASSWORD AGAINST USERFILE
+000360*                     INSTEAD OF ACCEPTING ANY INPUT (VIA
+000370*                     CRED_CHECK).
+000380*    2026-08-09 DLH   ACCOUNT LOCKS AFTER REPEATED FAILURES; THE
+000390*                     PASSWORD FIELD IS NO LONGER PRESENTED ONCE A
+000400*                     USERNAME IS LOCKED.
+000410*    2026-08-09 DLH   EVERY ATTEMPT IS WRITTEN TO THE SIGN-ON
+000420*                     AUDIT TRAIL (VIA AUDIT_LOG).
+000430*    2026-08-09 DLH   PASSWORD FIELD NOW RENDERS MASKED.
+000440*    2026-08-09 DLH   RETURN A SIGN-ON STATUS CODE TO THE CALLER.
+000450*    2026-08-09 DLH   AGED-OUT PASSWORDS ROUTE THROUGH
+000460*                     PASSWORD_CHANGE_FORM BEFORE SIGN-ON IS DONE.
+000470*    2026-08-09 DLH   IDLE TIMEOUT ON EACH SCREEN READ; THE FORM
+000480*                     REDRAWS FROM SCRATCH INSTEAD OF HANGING.
+000490*    2026-08-09 DLH   ADDED ONE-TIME PASSCODE FIELD AND MFA_CHECK
+000500*                     CALL-OUT.  THE PASSCODE FIELD IS PRESENTED
+000510*                     ALONGSIDE PASSWORD ONCE THE LOCK CHECK HAS
+000520*                     PASSED, WHICH ALSO SATISFIES THE "HIDE THE
+000530*                     FIELDS UNTIL THE ACCOUNT IS KNOWN GOOD"
+000540*                     RULE ADDED FOR LOCKOUT.
+000550*
+000560  IDENTIFICATION DIVISION.
+000570  PROGRAM-ID. LOGIN_FORM.
+000580  AUTHOR. D L HOLLOWAY.
+000590  INSTALLATION. SIGN-ON SERVICES.
+000600  DATE-WRITTEN. 2026-08-09.
+000610  DATE-COMPILED.
+000620*
+000630  ENVIRONMENT DIVISION.
+000640*
+000650  DATA DIVISION.
+000660  WORKING-STORAGE SECTION.
+000670*
+000680  77  WS-IDLE-TIMEOUT-SECONDS   PIC 9(04) COMP     VALUE 60.
+000690*
+000700*Define variables for the username, password and one-time
+000710*passcode collected on the sign-on screen.
+000720  01  USERNAME                  PIC X(32).
+000730  01  SIGNON-PASSWORD          PIC X(32).
+000740  01  OTP-CODE                  PIC X(06).
+000750*
+000760*Define a temporary variable for the DECform input values.
+000770  01  INPUT-VALUE               PIC X(32).
+000780*
+000790  01  WS-TIMED-OUT-SWITCH       PIC X(01).
+000800      88  WS-TIMED-OUT              VALUE "Y".
+000810      88  WS-NOT-TIMED-OUT           VALUE "N".
+000820*
+000830  01  WS-SIGNON-DONE-SWITCH     PIC X(01).
+000840      88  WS-SIGNON-DONE             VALUE "Y".
+000850*
+000860  01  CC-REQUEST-TYPE           PIC X(01).
+000870  01  WS-SIGNON-PASSWORD-EXPIRED-FLAG  PIC X(01).
+000880  01  WS-AUDIT-OUTCOME          PIC X(01).
+000890  01  WS-SIGNON-MESSAGE         PIC X(60).
+000900*
+000910      COPY MFATOK.CPY.
+000920*
+000930  LINKAGE SECTION.
+000940*
+000950      COPY STATUSCD.CPY.
+000960*
+000970  PROCEDURE DIVISION USING SIGNON-STATUS-CODE.
+000980*
+000990  MAIN-PROCEDURE.
+001000      MOVE "N" TO WS-SIGNON-DONE-SWITCH.
+001010      PERFORM 1000-RUN-SIGNON-ATTEMPT
+001020          THRU 1000-EXIT
+001030          UNTIL WS-SIGNON-DONE.
+001040      MOVE SIGNON-STATUS-CODE TO RETURN-CODE.
+001050      GOBACK.
+001060*
+001070*--------------------------------------------------------------*
+001080*    1000-RUN-SIGNON-ATTEMPT - ONE PASS THROUGH THE SIGN-ON
+001090*    SCREEN.  ANY IDLE TIMEOUT DROPS BACK HERE TO START OVER WITH
+001100*    A CLEAN, REDRAWN FORM RATHER THAN LEAVING STALE INPUT ON THE
+001110*    SCREEN.
+001120*--------------------------------------------------------------*
+001130  1000-RUN-SIGNON-ATTEMPT.
+001140      PERFORM 1100-DRAW-USERNAME-STAGE
+001150          THRU 1100-EXIT.
+001160      PERFORM 1200-READ-USERNAME
+001170          THRU 1200-EXIT.
+001180      IF WS-TIMED-OUT
+001190          GO TO 1000-EXIT.
+001200      PERFORM 1300-CHECK-LOCK-STATUS
+001210          THRU 1300-EXIT.
+001220      IF SIGNON-ACCOUNT-LOCKED
+001230          MOVE "ACCOUNT LOCKED - CONTACT THE SYSTEM ADMINISTRATOR"
+001240          TO WS-SIGNON-MESSAGE
+001250          PERFORM 1350-SHOW-SIGNON-MESSAGE
+001260              THRU 1350-EXIT
+001270          SET WS-SIGNON-DONE TO TRUE
+001280          GO TO 1000-EXIT
+001290      END-IF.
+001300      PERFORM 1400-DRAW-SIGNON-PASSWORD-STAGE
+001310          THRU 1400-EXIT.
+001320      PERFORM 1500-READ-SIGNON-PASSWORD
+001330          THRU 1500-EXIT.
+001340      IF WS-TIMED-OUT
+001350          GO TO 1000-EXIT.
+001360      PERFORM 1600-VALIDATE-CREDENTIALS
+001370          THRU 1600-EXIT.
+001380      IF SIGNON-SUCCESS
+001390          PERFORM 1700-READ-OTP-CODE
+001400              THRU 1700-EXIT
+001410          IF WS-TIMED-OUT
+001420              GO TO 1000-EXIT
+001430          END-IF
+001440          PERFORM 1800-VALIDATE-MFA
+001450              THRU 1800-EXIT
+001460      ELSE
+001470          MOVE "SIGN-ON REJECTED - CHECK USERNAME/PASSWORD"
+001480          TO WS-SIGNON-MESSAGE
+001490          PERFORM 1350-SHOW-SIGNON-MESSAGE
+001500              THRU 1350-EXIT
+001510      END-IF.
+001520      PERFORM 1900-WRITE-AUDIT-RECORD
+001530          THRU 1900-EXIT.
+001540      IF SIGNON-SUCCESS AND WS-SIGNON-PASSWORD-EXPIRED-FLAG = "Y"
+001550          PERFORM 1950-HANDLE-SIGNON-PASSWORD-EXPIRED
+001560              THRU 1950-EXIT
+001570      END-IF.
+001580      SET WS-SIGNON-DONE TO TRUE.
+001590  1000-EXIT.
+001600      EXIT.
+001610*
+001620*--------------------------------------------------------------*
+001630*    1100-DRAW-USERNAME-STAGE - DRAW THE BOXED SCREEN WITH ONLY
+001640*    THE USERNAME FIELD ON IT.  PASSWORD AND PASSCODE ARE NOT
+001650*    PRESENTED UNTIL THE USERNAME CLEARS THE LOCK CHECK.
+001660*--------------------------------------------------------------*
+001670  1100-DRAW-USERNAME-STAGE.
+001680      VMS DECFORM-CALL "Login"
+001690      BEGIN FORMS
+001700        LAYOUT GRID
+001705          ROWS 3
+001720          COLS 2
+001730          CANVAS
+001740          TEXT-INPUT USERNAME
+001745          TEXT-OUTPUT WS-SIGNON-MESSAGE
+001750          LABEL "Username:"
+001755          LABEL "Message:"
+001760      END.
+001770      VMS DECFORM-DRAW-LINE 15, 15, 185, 15.
+001780      VMS DECFORM-DRAW-LINE 185, 15, 185, 105.
+001790      VMS DECFORM-DRAW-LINE 185, 105, 15, 105.
+001800      VMS DECFORM-DRAW-LINE 15, 105, 15, 15.
+001810      VMS DECFORM-CALL "Username:", INPUT-VALUE=USERNAME.
+001820  1100-EXIT.
+001830      EXIT.
+001840*
+001850*--------------------------------------------------------------*
+001860*    1200-READ-USERNAME
+001870*--------------------------------------------------------------*
+001880  1200-READ-USERNAME.
+001890      MOVE "N" TO WS-TIMED-OUT-SWITCH.
+001900      VMS DECFORM-READ USERNAME TIMEOUT WS-IDLE-TIMEOUT-SECONDS
+001910        ON TIMEOUT
+001920            SET WS-TIMED-OUT TO TRUE
+001930    END-READ.
+001940  1200-EXIT.
+001950      EXIT.
+001960*
+001970*--------------------------------------------------------------*
+001980*    1300-CHECK-LOCK-STATUS - PRE-CHECK AGAINST THE CREDENTIAL
+001990*    FILE BEFORE THE SIGNON-PASSWORD FIELD IS EVER DRAWN.
+002000*--------------------------------------------------------------*
+002010  1300-CHECK-LOCK-STATUS.
+002020      MOVE "S" TO CC-REQUEST-TYPE.
+002030      MOVE SPACES TO SIGNON-PASSWORD.
+002040      CALL "CRED_CHECK" USING CC-REQUEST-TYPE USERNAME
+002050          SIGNON-PASSWORD
+002060          SIGNON-STATUS-CODE WS-SIGNON-PASSWORD-EXPIRED-FLAG.
+002070  1300-EXIT.
+002080      EXIT.
+002090*
+002100*--------------------------------------------------------------*
+002110*    1350-SHOW-SIGNON-MESSAGE - REPORT A REJECTION BACK ON THE
+002120*    FORM RATHER THAN JUST FALLING THROUGH SILENTLY.
+002130*--------------------------------------------------------------*
+002140  1350-SHOW-SIGNON-MESSAGE.
+002150      VMS DECFORM-CALL "Message:", INPUT-VALUE=WS-SIGNON-MESSAGE.
+002160  1350-EXIT.
+002170      EXIT.
+002180*
+002190*--------------------------------------------------------------*
+002200*    1400-DRAW-SIGNON-PASSWORD-STAGE - EXTEND THE SCREEN WITH THE
+002210*    PASSWORD AND ONE-TIME PASSCODE FIELDS NOW THAT THE USERNAME
+002220*    IS KNOWN NOT TO BE LOCKED.  THE PASSWORD FIELD RENDERS
+002230*    MASKED SO IT NEVER ECHOES IN THE CLEAR.
+002240*--------------------------------------------------------------*
+002250  1400-DRAW-SIGNON-PASSWORD-STAGE.
+002260      VMS DECFORM-CALL "Login"
+002270      BEGIN FORMS
+002280        LAYOUT GRID
+002285          ROWS 5
+002300          COLS 2
+002310          CANVAS
+002320          TEXT-INPUT USERNAME
+002330          TEXT-INPUT SIGNON-PASSWORD MASK "*"
+002340          TEXT-INPUT OTP-CODE
+002345          TEXT-OUTPUT WS-SIGNON-MESSAGE
+002350          LABEL "Username:"
+002360          LABEL "Password:"
+002370          LABEL "Passcode:"
+002375          LABEL "Message:"
+002380      END.
+002390      VMS DECFORM-DRAW-LINE 15, 15, 185, 15.
+002400      VMS DECFORM-DRAW-LINE 185, 15, 185, 145.
+002410      VMS DECFORM-DRAW-LINE 185, 145, 15, 145.
+002420      VMS DECFORM-DRAW-LINE 15, 145, 15, 15.
+002430      VMS DECFORM-CALL "Username:", INPUT-VALUE=USERNAME.
+002440      VMS DECFORM-CALL "Password:", INPUT-VALUE=SIGNON-PASSWORD.
+002450      VMS DECFORM-CALL "Passcode:", INPUT-VALUE=OTP-CODE.
+002460  1400-EXIT.
+002470      EXIT.
+002480*
+002490*--------------------------------------------------------------*
+002500*    1500-READ-SIGNON-PASSWORD
+002510*--------------------------------------------------------------*
+002520  1500-READ-SIGNON-PASSWORD.
+002530      MOVE "N" TO WS-TIMED-OUT-SWITCH.
+002540      VMS DECFORM-READ SIGNON-PASSWORD
+002550        TIMEOUT WS-IDLE-TIMEOUT-SECONDS
+002560        ON TIMEOUT
+002570            SET WS-TIMED-OUT TO TRUE
+002580    END-READ.
+002590  1500-EXIT.
+002600      EXIT.
+002610*
+002620*--------------------------------------------------------------*
+002630*    1600-VALIDATE-CREDENTIALS - THE REAL SIGNON-PASSWORD CHECK.
+002640*--------------------------------------------------------------*
+002650  1600-VALIDATE-CREDENTIALS.
+002660      MOVE "V" TO CC-REQUEST-TYPE.
+002670      CALL "CRED_CHECK" USING CC-REQUEST-TYPE USERNAME
+002680          SIGNON-PASSWORD
+002690          SIGNON-STATUS-CODE WS-SIGNON-PASSWORD-EXPIRED-FLAG.
+002700  1600-EXIT.
+002710      EXIT.
+002720*
+002730*--------------------------------------------------------------*
+002740*    1700-READ-OTP-CODE
+002750*--------------------------------------------------------------*
+002760  1700-READ-OTP-CODE.
+002770      MOVE "N" TO WS-TIMED-OUT-SWITCH.
+002780      VMS DECFORM-READ OTP-CODE TIMEOUT WS-IDLE-TIMEOUT-SECONDS
+002790        ON TIMEOUT
+002800            SET WS-TIMED-OUT TO TRUE
+002810    END-READ.
+002820  1700-EXIT.
+002830      EXIT.
+002840*
+002850*--------------------------------------------------------------*
+002860*    1800-VALIDATE-MFA - HAND THE PASSCODE TO THE SITE TOKEN
+002870*    SERVICE THROUGH MFA_CHECK.
+002880*--------------------------------------------------------------*
+002890  1800-VALIDATE-MFA.
+002900      MOVE USERNAME TO MFA-USERNAME.
+002910      MOVE OTP-CODE TO MFA-OTP-CODE.
+002920      CALL "MFA_CHECK" USING MFA-CHECK-PARMS.
+002930      IF MFA-OTP-INVALID OR MFA-OTP-EXPIRED
+002940          SET SIGNON-MFA-FAILED TO TRUE
+002950          MOVE "SIGN-ON REJECTED - BAD OR EXPIRED PASSCODE"
+002960              TO WS-SIGNON-MESSAGE
+002970          PERFORM 1350-SHOW-SIGNON-MESSAGE
+002980              THRU 1350-EXIT
+002990      END-IF.
+003000  1800-EXIT.
+003010      EXIT.
+003020*
+003030*--------------------------------------------------------------*
+003040*    1900-WRITE-AUDIT-RECORD - EVERY ATTEMPT, GOOD OR BAD, GOES
+003050*    TO THE AUDIT TRAIL.
+003060*--------------------------------------------------------------*
+003070  1900-WRITE-AUDIT-RECORD.
+003080      IF SIGNON-SUCCESS
+003090          MOVE "S" TO WS-AUDIT-OUTCOME
+003100      ELSE
+003110          MOVE "F" TO WS-AUDIT-OUTCOME
+003120      END-IF.
+003130      CALL "AUDIT_LOG" USING USERNAME WS-AUDIT-OUTCOME
+003140          SIGNON-STATUS-CODE.
+003150  1900-EXIT.
+003160      EXIT.
+003170*
+003180*--------------------------------------------------------------*
+003190*    1950-HANDLE-SIGNON-PASSWORD-EXPIRED - AN OTHERWISE GOOD
+003200*    SIGN-ON WITH AN AGED-OUT PASSWORD MUST CHANGE IT BEFORE
+003210*    THE SIGN-ON CAN COMPLETE.
+003220*--------------------------------------------------------------*
+003230  1950-HANDLE-SIGNON-PASSWORD-EXPIRED.
+003240      SET SIGNON-PASSWORD-EXPIRED TO TRUE.
+003250      CALL "PASSWORD_CHANGE_FORM" USING USERNAME
+003260          SIGNON-STATUS-CODE.
+003270  1950-EXIT.
+003280      EXIT.
+003290*
+003300  END PROGRAM LOGIN_FORM.
