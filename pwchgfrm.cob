@@ -0,0 +1,227 @@
+000100*
+000110*    PWCHGFRM.COB
+000120*
+000130*    PROGRAM-ID: PASSWORD_CHANGE_FORM
+000140*
+000150*    PURPOSE:    DRAWS THE FORCED PASSWORD-CHANGE SCREEN.
+000160*                LOGIN_FORM CALLS THIS PROGRAM WHEN A USERNAME HAS
+000170*                SIGNED ON SUCCESSFULLY BUT CRED_CHECK REPORTS THE
+000180*                PASSWORD HAS AGED PAST THE SITE EXPIRE POLICY.
+000190*                THE USER MUST RE-ENTER THE OLD PASSWORD (PROVED
+000200*                AGAINST CRED_CHECK) AND A NEW PASSWORD TWICE
+000210*                BEFORE THE NEW PASSWORD IS RECORDED.  ALL THREE
+000220*                FIELDS RENDER MASKED, THE SAME AS THE SIGN-ON
+000230*                SCREEN'S PASSWORD FIELD.
+000240*
+000250*    CALLED BY:  LOGIN_FORM.
+000260*    CALLS:      CRED_CHECK.
+000270*
+000280*    LINKAGE:    PWC-USERNAME        USERNAME CHANGING PASSWORD.
+000290*                SIGNON-STATUS-CODE  RESULT - SEE STATUSCD.CPY.
+000300*                                    COMES IN SIGNON-SUCCESS (SET
+000305*                                    BY LOGIN_FORM'S SIGN-ON
+000310*                                    CHECK) AND GOES OUT
+000320*                                    SIGNON-SUCCESS IF THE CHANGE
+000330*                                    WAS ACCEPTED.
+000340*
+000350*    MODIFICATION HISTORY
+000360*    DATE       BY    DESCRIPTION
+000370*    ---------- ----- --------------------------------------------
+000380*    2026-08-09 DLH   ORIGINAL.
+000390*
+000400  IDENTIFICATION DIVISION.
+000410  PROGRAM-ID. PASSWORD_CHANGE_FORM.
+000420  AUTHOR. D L HOLLOWAY.
+000430  INSTALLATION. SIGN-ON SERVICES.
+000440  DATE-WRITTEN. 2026-08-09.
+000450  DATE-COMPILED.
+000460*
+000470  ENVIRONMENT DIVISION.
+000480*
+000490  DATA DIVISION.
+000500  WORKING-STORAGE SECTION.
+000510*
+000520  77  WS-IDLE-TIMEOUT-SECONDS   PIC 9(04) COMP     VALUE 60.
+000530*
+000540*Define variables for the three fields collected on the
+000550*password-change screen.
+000560  01  OLD-PASSWORD               PIC X(32).
+000570  01  NEW-PASSWORD               PIC X(32).
+000580  01  CONFIRM-PASSWORD           PIC X(32).
+000590*
+000600*Define a temporary variable for the DECform input values.
+000610  01  INPUT-VALUE                PIC X(32).
+000620*
+000630  01  WS-TIMED-OUT-SWITCH        PIC X(01).
+000640      88  WS-TIMED-OUT               VALUE "Y".
+000650      88  WS-NOT-TIMED-OUT            VALUE "N".
+000660*
+000670  01  WS-CHANGE-DONE-SWITCH      PIC X(01).
+000680      88  WS-CHANGE-DONE             VALUE "Y".
+000690*
+000700  01  CC-REQUEST-TYPE            PIC X(01).
+000710  01  WS-PASSWORD-EXPIRED-FLAG   PIC X(01).
+000720  01  WS-CHANGE-MESSAGE          PIC X(60).
+000730*
+000740  LINKAGE SECTION.
+000750*
+000760  01  PWC-USERNAME               PIC X(32).
+000770*
+000780      COPY STATUSCD.CPY.
+000790*
+000800  PROCEDURE DIVISION USING PWC-USERNAME SIGNON-STATUS-CODE.
+000810*
+000820  MAIN-PROCEDURE.
+000830      MOVE "N" TO WS-CHANGE-DONE-SWITCH.
+000840      PERFORM 1000-RUN-CHANGE-ATTEMPT
+000850          THRU 1000-EXIT
+000860          UNTIL WS-CHANGE-DONE.
+000870      GOBACK.
+000880*
+000890*--------------------------------------------------------------*
+000900*    1000-RUN-CHANGE-ATTEMPT - ONE PASS THROUGH THE PASSWORD-
+000910*    CHANGE SCREEN.  AN IDLE TIMEOUT DROPS BACK HERE TO START
+000920*    OVER WITH A CLEAN, REDRAWN FORM.
+000930*--------------------------------------------------------------*
+000940  1000-RUN-CHANGE-ATTEMPT.
+000950      PERFORM 1100-DRAW-CHANGE-STAGE
+000960          THRU 1100-EXIT.
+000970      PERFORM 1200-READ-OLD-PASSWORD
+000980          THRU 1200-EXIT.
+000990      IF WS-TIMED-OUT
+001000          GO TO 1000-EXIT.
+001010      PERFORM 1300-READ-NEW-PASSWORD
+001020          THRU 1300-EXIT.
+001030      IF WS-TIMED-OUT
+001040          GO TO 1000-EXIT.
+001050      PERFORM 1400-READ-CONFIRM-PASSWORD
+001060          THRU 1400-EXIT.
+001070      IF WS-TIMED-OUT
+001080          GO TO 1000-EXIT.
+001090      PERFORM 1500-VALIDATE-OLD-PASSWORD
+001100          THRU 1500-EXIT.
+001110      IF NOT SIGNON-SUCCESS
+001120          MOVE "PASSWORD NOT CHANGED - OLD PASSWORD INCORRECT"
+001130              TO WS-CHANGE-MESSAGE
+001140          PERFORM 1800-SHOW-CHANGE-MESSAGE
+001150              THRU 1800-EXIT
+001160          SET WS-CHANGE-DONE TO TRUE
+001170          GO TO 1000-EXIT.
+001180      IF NEW-PASSWORD NOT = CONFIRM-PASSWORD
+001190          SET SIGNON-BAD-PASSWORD TO TRUE
+001200          MOVE "PASSWORD NOT CHANGED - ENTRIES DID NOT MATCH"
+001210              TO WS-CHANGE-MESSAGE
+001220          PERFORM 1800-SHOW-CHANGE-MESSAGE
+001230              THRU 1800-EXIT
+001240          SET WS-CHANGE-DONE TO TRUE
+001250          GO TO 1000-EXIT.
+001260      PERFORM 1600-CHANGE-PASSWORD
+001270          THRU 1600-EXIT.
+001280      SET WS-CHANGE-DONE TO TRUE.
+001290  1000-EXIT.
+001300      EXIT.
+001310*
+001320*--------------------------------------------------------------*
+001330*    1100-DRAW-CHANGE-STAGE - DRAW THE BOXED SCREEN WITH ALL
+001340*    THREE FIELDS MASKED.
+001350*--------------------------------------------------------------*
+001360  1100-DRAW-CHANGE-STAGE.
+001370      VMS DECFORM-CALL "Change Password"
+001380      BEGIN FORMS
+001390        LAYOUT GRID
+001395          ROWS 5
+001410          COLS 2
+001420          CANVAS
+001430          TEXT-INPUT OLD-PASSWORD MASK "*"
+001440          TEXT-INPUT NEW-PASSWORD MASK "*"
+001450          TEXT-INPUT CONFIRM-PASSWORD MASK "*"
+001455          TEXT-OUTPUT WS-CHANGE-MESSAGE
+001460          LABEL "Old Password:"
+001470          LABEL "New Password:"
+001480          LABEL "Confirm New Password:"
+001485          LABEL "Message:"
+001490      END.
+001500      VMS DECFORM-DRAW-LINE 15, 15, 185, 15.
+001510      VMS DECFORM-DRAW-LINE 185, 15, 185, 145.
+001520      VMS DECFORM-DRAW-LINE 185, 145, 15, 145.
+001530      VMS DECFORM-DRAW-LINE 15, 145, 15, 15.
+001540      VMS DECFORM-CALL "Old Password:", INPUT-VALUE=OLD-PASSWORD.
+001550      VMS DECFORM-CALL "New Password:", INPUT-VALUE=NEW-PASSWORD.
+001560      VMS DECFORM-CALL "Confirm New Password:",
+001570        INPUT-VALUE=CONFIRM-PASSWORD.
+001580  1100-EXIT.
+001590      EXIT.
+001600*
+001610*--------------------------------------------------------------*
+001620*    1200-READ-OLD-PASSWORD
+001630*--------------------------------------------------------------*
+001640  1200-READ-OLD-PASSWORD.
+001650      MOVE "N" TO WS-TIMED-OUT-SWITCH.
+001660      VMS DECFORM-READ OLD-PASSWORD
+001670        TIMEOUT WS-IDLE-TIMEOUT-SECONDS
+001680        ON TIMEOUT
+001690            SET WS-TIMED-OUT TO TRUE
+001700    END-READ.
+001710  1200-EXIT.
+001720      EXIT.
+001730*
+001740*--------------------------------------------------------------*
+001750*    1300-READ-NEW-PASSWORD
+001760*--------------------------------------------------------------*
+001770  1300-READ-NEW-PASSWORD.
+001780      MOVE "N" TO WS-TIMED-OUT-SWITCH.
+001790      VMS DECFORM-READ NEW-PASSWORD
+001800        TIMEOUT WS-IDLE-TIMEOUT-SECONDS
+001810        ON TIMEOUT
+001820            SET WS-TIMED-OUT TO TRUE
+001830    END-READ.
+001840  1300-EXIT.
+001850      EXIT.
+001860*
+001870*--------------------------------------------------------------*
+001880*    1400-READ-CONFIRM-PASSWORD
+001890*--------------------------------------------------------------*
+001900  1400-READ-CONFIRM-PASSWORD.
+001910      MOVE "N" TO WS-TIMED-OUT-SWITCH.
+001920      VMS DECFORM-READ CONFIRM-PASSWORD
+001930        TIMEOUT WS-IDLE-TIMEOUT-SECONDS
+001940        ON TIMEOUT
+001950            SET WS-TIMED-OUT TO TRUE
+001960    END-READ.
+001970  1400-EXIT.
+001980      EXIT.
+001990*
+002000*--------------------------------------------------------------*
+002010*    1500-VALIDATE-OLD-PASSWORD - THE USER MUST STILL PROVE THE
+002020*    CURRENT PASSWORD BEFORE A NEW ONE IS ACCEPTED.
+002030*--------------------------------------------------------------*
+002040  1500-VALIDATE-OLD-PASSWORD.
+002050      MOVE "V" TO CC-REQUEST-TYPE.
+002060      CALL "CRED_CHECK" USING CC-REQUEST-TYPE PWC-USERNAME
+002070          OLD-PASSWORD
+002080          SIGNON-STATUS-CODE WS-PASSWORD-EXPIRED-FLAG.
+002090  1500-EXIT.
+002100      EXIT.
+002110*
+002120*--------------------------------------------------------------*
+002130*    1600-CHANGE-PASSWORD - RECORD THE NEW PASSWORD THROUGH
+002140*    CRED_CHECK'S "C" REQUEST TYPE.
+002150*--------------------------------------------------------------*
+002160  1600-CHANGE-PASSWORD.
+002170      MOVE "C" TO CC-REQUEST-TYPE.
+002180      CALL "CRED_CHECK" USING CC-REQUEST-TYPE PWC-USERNAME
+002190          NEW-PASSWORD
+002200          SIGNON-STATUS-CODE WS-PASSWORD-EXPIRED-FLAG.
+002210  1600-EXIT.
+002220      EXIT.
+002230*
+002240*--------------------------------------------------------------*
+002250*    1800-SHOW-CHANGE-MESSAGE - REPORT A REJECTION BACK ON THE
+002260*    FORM RATHER THAN JUST FALLING THROUGH SILENTLY.
+002270*--------------------------------------------------------------*
+002280  1800-SHOW-CHANGE-MESSAGE.
+002290      VMS DECFORM-CALL "Message:", INPUT-VALUE=WS-CHANGE-MESSAGE.
+002300  1800-EXIT.
+002310      EXIT.
+002320*
+002330  END PROGRAM PASSWORD_CHANGE_FORM.
